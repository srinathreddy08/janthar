@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CASSINTF.
+       AUTHOR.        ADDRESS-REVIEW-SYSTEMS.
+      *REMARKS.       USPS CASS-CERTIFICATION STANDARDIZATION
+      *                INTERFACE.
+      *                REQUEST 006 - CALLED PER SUBJECT WITH THE RAW
+      *                N-SRC-NAME/N-SRC-ADDR, RETURNS A STANDARDIZED
+      *                FORMAT CODE AND THE SEVEN-LINE FORMATTED
+      *                ADDRESS. THE ACTUAL SUBMISSION TO THE
+      *                CASS-CERTIFIED VENDOR SERVICE IS ISOLATED HERE
+      *                BEHIND A LINKAGE-ONLY INTERFACE SO THE CALLING
+      *                BATCH PROGRAM (CASSIFC1) DOES NOT CARE WHETHER
+      *                THE VENDOR IS REACHED OVER MQ, A CICS LINK, OR
+      *                A LOADED VENDOR OBJECT -- ONLY THIS MODULE
+      *                CHANGES IF THE VENDOR OR TRANSPORT CHANGES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-NAME                PIC X(150).
+       01  WS-WORK-ADDR                PIC X(440).
+
+       LINKAGE SECTION.
+       01  LK-SRC-NAME                 PIC X(440).
+       01  LK-SRC-ADDR                 PIC X(440).
+       01  LK-ADDR-FRMT-CD             PIC X(02).
+       01  LK-FORMATTED-ADDR.
+           05  LK-SRC-NM               PIC X(150).
+           05  LK-ADDR-LINE1           PIC X(60).
+           05  LK-ADDR-LINE2           PIC X(60).
+           05  LK-ADDR-LINE3           PIC X(60).
+           05  LK-ADDR-LINE4           PIC X(60).
+           05  LK-ADDR-LINE5           PIC X(60).
+           05  LK-ADDR-LINE6           PIC X(112).
+           05  LK-ADDR-LINE7           PIC X(08).
+       01  LK-RETURN-CODE              PIC X(02).
+           88  LK-CASS-OK              VALUE '00'.
+           88  LK-CASS-NOT-STANDARDIZABLE VALUE '01'.
+
+       PROCEDURE DIVISION USING LK-SRC-NAME
+                                 LK-SRC-ADDR
+                                 LK-ADDR-FRMT-CD
+                                 LK-FORMATTED-ADDR
+                                 LK-RETURN-CODE.
+       0000-MAINLINE.
+           IF LK-SRC-ADDR = SPACES
+               SET LK-CASS-NOT-STANDARDIZABLE TO TRUE
+               MOVE SPACES TO LK-FORMATTED-ADDR
+               MOVE SPACES TO LK-ADDR-FRMT-CD
+           ELSE
+      *        INTEGRATION POINT: SUBMIT LK-SRC-NAME/LK-SRC-ADDR TO
+      *        THE USPS CASS-CERTIFIED STANDARDIZATION SERVICE AND
+      *        MAP ITS RESPONSE INTO LK-ADDR-FRMT-CD/LK-FORMATTED-ADDR
+      *        IN PLACE OF THE STAND-IN NORMALIZATION BELOW.
+               PERFORM 1000-STANDARDIZE-ADDRESS
+               SET LK-CASS-OK TO TRUE
+           END-IF
+           GOBACK.
+
+       1000-STANDARDIZE-ADDRESS.
+           MOVE FUNCTION UPPER-CASE (LK-SRC-NAME) TO WS-WORK-NAME
+           MOVE FUNCTION UPPER-CASE (LK-SRC-ADDR) TO WS-WORK-ADDR
+           MOVE '01'            TO LK-ADDR-FRMT-CD
+           MOVE SPACES          TO LK-FORMATTED-ADDR
+           MOVE WS-WORK-NAME    TO LK-SRC-NM
+           MOVE WS-WORK-ADDR (1:60)    TO LK-ADDR-LINE1
+           MOVE WS-WORK-ADDR (61:60)   TO LK-ADDR-LINE2
+           MOVE WS-WORK-ADDR (121:60)  TO LK-ADDR-LINE3
+           MOVE WS-WORK-ADDR (181:60)  TO LK-ADDR-LINE4
+           MOVE WS-WORK-ADDR (241:60)  TO LK-ADDR-LINE5
+           MOVE WS-WORK-ADDR (301:112) TO LK-ADDR-LINE6
+           MOVE WS-WORK-ADDR (413:8)   TO LK-ADDR-LINE7
+           PERFORM 1100-CHECK-TRUNCATION.
+
+      *    LK-FORMATTED-ADDR'S SEVEN LINES ONLY COVER THE FIRST 420 OF
+      *    WS-WORK-ADDR'S 440 BYTES (THE LINE ALLOCATION MATCHES
+      *    N-FORMATTED-ADDR IN AUDIT.CPY, WHICH THIS LINKAGE AREA MUST
+      *    STAY THE SAME SIZE AS). CONTENT IN THE LAST 20 BYTES IS
+      *    DROPPED; LOG IT SO A TRUNCATED ADDRESS DOESN'T GO UNNOTICED.
+       1100-CHECK-TRUNCATION.
+           IF WS-WORK-ADDR (421:20) NOT = SPACES
+               DISPLAY 'CASSINTF WARNING - ADDRESS TRUNCATED PAST '
+                   '420 BYTES: ' WS-WORK-ADDR
+           END-IF.
