@@ -0,0 +1,392 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ADDRMNT1.
+       AUTHOR.        ADDRESS-REVIEW-SYSTEMS.
+      *REMARKS.       ONLINE SUBJECT ADDRESS CLASSIFICATION
+      *                INQUIRY/CORRECTION TRANSACTION (CICS).
+      *                REQUEST 005 - STAFF KEY IN N-SRC-SUBJ-ID-NB AND
+      *                N-SRC-SUBJ-SEQ-NB, SEE THE CURRENT N-ADDR-QTY
+      *                CLASSIFICATION, N-SRC-ADDR-FRMT-CD AND THE
+      *                SEVEN N-FORMATTED-ADDR LINES, AND CAN CORRECT
+      *                THE CLASSIFICATION BEFORE THE RECORD IS PICKED
+      *                UP FOR REPROCESSING -- INSTEAD OF HAND-EDITING
+      *                THE BATCH EXTRACT.
+      *                REQUEST 009 - NOW THAT AUDIT-INPUT-FILE IS
+      *                LOADED AS A KSDS (AUDLDKS1), THE SUBJECT IS
+      *                LOCATED WITH A DIRECT READ AGAINST THE
+      *                AK-SUBJECT-KEY ALTERNATE PATH (SEE AUDITKS.CPY)
+      *                INSTEAD OF A BROWSE OF THE OLD SEQUENTIAL
+      *                EXTRACT, AND A CORRECTION IS APPLIED WITH A
+      *                READ FOR UPDATE/REWRITE AGAINST THE SAME
+      *                RECORD RATHER THAN QUEUED AS A BEFORE/AFTER
+      *                IMAGE FOR A LATER BATCH WINDOW. THE BEFORE/
+      *                AFTER IMAGE IS STILL WRITTEN TO
+      *                ADDR-CORRECTION-FILE AS A COMPLIANCE TRAIL OF
+      *                WHO CHANGED WHAT AND WHEN, THE SAME ROLE
+      *                AIN-HISTORY-FILE PLAYS FOR AIN CHANGES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAPSET-NAME              PIC X(08) VALUE 'ADDRMAP'.
+       01  WS-MAP-NAME                 PIC X(08) VALUE 'ADDRM1'.
+       01  WS-TRANSID                  PIC X(04) VALUE 'ADRM'.
+      *    NAMES THE AK-SUBJECT-KEY ALTERNATE PATH OF THE
+      *    AUDIT-INPUT-FILE KSDS (LOADED BY AUDLDKS1) IN THE CICS
+      *    FILE CONTROL TABLE.
+       01  WS-FILE-NAME                PIC X(08) VALUE 'AUDITKSA'.
+       01  WS-CORR-FILE-NAME           PIC X(08) VALUE 'ADDRCORR'.
+
+      *    ALTERNATE-KEY IMAGE FOR THE KSDS READ, BYTE-FOR-BYTE THE
+      *    SAME LAYOUT AS AK-SUBJECT-KEY IN AUDITKS.CPY.
+       01  WS-SUBJECT-KEY.
+           05  WS-SK-SUBJ-ID-NB            PIC S9(04) COMP.
+           05  WS-SK-SUBJ-SEQ-NB           PIC S9(04) COMP.
+
+       01  WS-RESP                     PIC S9(08) COMP.
+
+       01  WS-MORE-DINS-SW             PIC X(01) VALUE 'Y'.
+           88  WS-MORE-DINS            VALUE 'Y'.
+           88  WS-NO-MORE-DINS         VALUE 'N'.
+
+       01  WS-DINS-REWRITTEN           PIC S9(07) COMP VALUE ZERO.
+
+      *    INDEXES/OFFSET USED TO COPY AUDIT-KSDS-RECORD INTO/OUT OF
+      *    AUDIT-INPUT-FILE ARRAY BY ARRAY, EACH EXPLICITLY CAPPED AT
+      *    ITS OCCURS CEILING (SEE 2450-UNPACK-KSDS-RECORD AND
+      *    3250-PACK-KSDS-RECORD) -- SAME TECHNIQUE AS
+      *    DINBLD01/CASSIFC1/AUDLDKS1.
+       01  WS-PIN-IDX                  PIC S9(04) COMP VALUE ZERO.
+       01  WS-LIN-IDX                  PIC S9(04) COMP VALUE ZERO.
+       01  WS-DIN-IDX                  PIC S9(04) COMP VALUE ZERO.
+       01  WS-KSDS-OFFSET              PIC S9(05) COMP VALUE ZERO.
+
+      *    EIBDATE/EIBTIME ARE PACKED-DECIMAL JULIAN/0HHMMSS FORMS,
+      *    NOT TEXT -- FORMATTIME IS USED INSTEAD TO GET A YYYYMMDD/
+      *    HHMMSS STAMP CONSISTENT WITH N-PROC-START-DT ELSEWHERE IN
+      *    THIS SYSTEM.
+       01  WS-ABS-TIME                 PIC S9(15) COMP-3.
+       01  WS-CORR-DT                  PIC X(08).
+       01  WS-CORR-TM                  PIC X(06).
+
+       COPY "audit.cpy".
+
+       COPY "auditks.cpy".
+
+       COPY "addrcorr.cpy".
+
+       COPY "addrmap.cpy".
+
+      *    STATE CARRIED ACROSS PSEUDO-CONVERSATIONAL TURNS VIA
+      *    DFHCOMMAREA -- THE LOCATED SUBJECT'S KEY AND CLASSIFICATION
+      *    SO THE CORRECTION TURN DOES NOT HAVE TO RE-BROWSE.
+       01  WS-COMMAREA.
+           05  CA-SUBJ-ID-NB               PIC S9(04) COMP.
+           05  CA-SUBJ-SEQ-NB              PIC S9(04) COMP.
+           05  CA-OLD-ADDR-QTY             PIC X(01).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-SUBJ-ID-NB               PIC S9(04) COMP.
+           05  LK-SUBJ-SEQ-NB              PIC S9(04) COMP.
+           05  LK-OLD-ADDR-QTY             PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                       PERFORM 8000-END-SESSION
+                   WHEN DFHENTER
+                       IF CA-SUBJ-ID-NB = ZERO
+                           PERFORM 2000-LOOKUP-SUBJECT
+                       ELSE
+                           PERFORM 3000-APPLY-CORRECTION
+                       END-IF
+                   WHEN OTHER
+                       PERFORM 1000-SEND-INITIAL-MAP
+               END-EVALUATE
+           END-IF
+           EXEC CICS RETURN
+               TRANSID (WS-TRANSID)
+               COMMAREA (WS-COMMAREA)
+           END-EXEC.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO ADDRM1O
+           MOVE SPACES     TO MSGO OF ADDRM1O
+           MOVE ZERO       TO CA-SUBJ-ID-NB
+                              CA-SUBJ-SEQ-NB
+           MOVE SPACE      TO CA-OLD-ADDR-QTY
+           EXEC CICS SEND MAP (WS-MAP-NAME)
+                     MAPSET (WS-MAPSET-NAME)
+                     ERASE
+           END-EXEC.
+
+      *    DIRECT READ AGAINST THE AK-SUBJECT-KEY ALTERNATE PATH OF
+      *    THE AUDIT-INPUT-FILE KSDS -- NO FULL-FILE SCAN NEEDED.
+      *    SUBJIDI/SUBSEQI ARE VALIDATED NUMERIC FIRST, THE SAME
+      *    DISCIPLINE 3000-APPLY-CORRECTION USES FOR ADDRQTYI, SO A
+      *    BLANK OR NON-NUMERIC ENTRY RE-PROMPTS INSTEAD OF DRIVING AN
+      *    UNDEFINED VALUE INTO THE KSDS READ KEY.
+       2000-LOOKUP-SUBJECT.
+           EXEC CICS RECEIVE MAP (WS-MAP-NAME)
+                     MAPSET (WS-MAPSET-NAME)
+                     INTO (ADDRM1I)
+           END-EXEC
+           IF SUBJIDI NUMERIC AND SUBSEQI NUMERIC
+               MOVE SUBJIDI TO CA-SUBJ-ID-NB
+               MOVE SUBSEQI TO CA-SUBJ-SEQ-NB
+               MOVE CA-SUBJ-ID-NB  TO WS-SK-SUBJ-ID-NB
+               MOVE CA-SUBJ-SEQ-NB TO WS-SK-SUBJ-SEQ-NB
+               EXEC CICS HANDLE CONDITION
+                         NOTFND (2900-SUBJECT-NOT-FOUND)
+               END-EXEC
+               EXEC CICS READ FILE (WS-FILE-NAME)
+                         INTO (AUDIT-KSDS-RECORD)
+                         RIDFLD (WS-SUBJECT-KEY)
+                         KEYLENGTH (4)
+               END-EXEC
+               PERFORM 2450-UNPACK-KSDS-RECORD
+               PERFORM 2500-SEND-DETAIL-MAP
+           ELSE
+               MOVE ZERO TO CA-SUBJ-ID-NB
+               MOVE LOW-VALUES TO ADDRM1O
+               MOVE 'SUBJECT ID AND SEQUENCE MUST BE NUMERIC' TO MSGO
+               EXEC CICS SEND MAP (WS-MAP-NAME)
+                         MAPSET (WS-MAPSET-NAME)
+               END-EXEC
+           END-IF.
+
+      *    AUDIT-KSDS-RECORD IS A RAW 30727-BYTE BUFFER, NOT THE
+      *    ODO-BEARING AUDIT-INPUT-FILE GROUP -- THE READ INTO MUST
+      *    TARGET A FIXED-SIZE AREA OR CICS COMPUTES IT FROM WHATEVER
+      *    STALE N-PIN-COUNT/N-NON-STD-LIN-COUNT/N-DIN-COUNT HAPPEN TO
+      *    BE IN STORAGE AND RAISES LENGERR. THE FIXED-LENGTH FIELDS
+      *    ARE UNPACKED FIRST SO THE REAL OCCURS DEPENDING ON COUNTS
+      *    ARE IN PLACE, THEN EACH ARRAY IS COPIED ENTRY BY ENTRY,
+      *    CAPPED AT BOTH THE LIVE COUNT AND THE TABLE'S OCCURS
+      *    CEILING -- A RAW WHOLE-GROUP MOVE WOULD SIZE ITSELF OFF
+      *    WHATEVER N-DIN-COUNT/N-PIN-COUNT/N-NON-STD-LIN-COUNT IS
+      *    ACTUALLY STORED IN THE KSDS RECORD, AND AUDLDKS1 (THE
+      *    PROGRAM THAT LOADS THIS KSDS) DOES NOT ITSELF CLAMP THOSE
+      *    COUNTS AGAINST THE TABLE CEILINGS BEFORE WRITING -- SAME
+      *    BOUNDED-COPY TECHNIQUE AS DINBLD01/CASSIFC1/AUDLDKS1.
+       2450-UNPACK-KSDS-RECORD.
+           MOVE AUDIT-KSDS-RECORD
+               TO N-FIX-LEN-FIELDS OF AUDIT-INPUT-FILE
+           PERFORM VARYING WS-PIN-IDX FROM 1 BY 1
+                   UNTIL WS-PIN-IDX > N-PIN-COUNT OF AUDIT-INPUT-FILE
+                      OR WS-PIN-IDX > 500
+               COMPUTE WS-KSDS-OFFSET = 1528 + ((WS-PIN-IDX - 1) * 4)
+               MOVE AUDIT-KSDS-RECORD (WS-KSDS-OFFSET : 4)
+                   TO N-PIN-ARRAY OF AUDIT-INPUT-FILE (WS-PIN-IDX)
+           END-PERFORM
+           PERFORM VARYING WS-LIN-IDX FROM 1 BY 1
+                   UNTIL WS-LIN-IDX > N-NON-STD-LIN-COUNT
+                                       OF AUDIT-INPUT-FILE
+                      OR WS-LIN-IDX > 200
+               COMPUTE WS-KSDS-OFFSET = 3528 + ((WS-LIN-IDX - 1) * 4)
+               MOVE AUDIT-KSDS-RECORD (WS-KSDS-OFFSET : 4)
+                   TO N-LIN-ARRAY OF AUDIT-INPUT-FILE (WS-LIN-IDX)
+           END-PERFORM
+           PERFORM VARYING WS-DIN-IDX FROM 1 BY 1
+                   UNTIL WS-DIN-IDX > N-DIN-COUNT OF AUDIT-INPUT-FILE
+                      OR WS-DIN-IDX > 2200
+               COMPUTE WS-KSDS-OFFSET = 4328 + ((WS-DIN-IDX - 1) * 12)
+               MOVE AUDIT-KSDS-RECORD (WS-KSDS-OFFSET : 12)
+                   TO N-DIN-REAPPLY OF AUDIT-INPUT-FILE (WS-DIN-IDX)
+           END-PERFORM.
+
+       2500-SEND-DETAIL-MAP.
+           MOVE LOW-VALUES                           TO ADDRM1O
+           MOVE N-ADDR-QTY OF AUDIT-INPUT-FILE
+                                               TO CA-OLD-ADDR-QTY
+                                                  ADDRQTYO
+           MOVE N-SRC-ADDR-FRMT-CD OF AUDIT-INPUT-FILE TO FRMTCDO
+           MOVE N-ADDR-LINE1 OF AUDIT-INPUT-FILE       TO ADDRLN1O
+           MOVE N-ADDR-LINE2 OF AUDIT-INPUT-FILE       TO ADDRLN2O
+           MOVE N-ADDR-LINE3 OF AUDIT-INPUT-FILE       TO ADDRLN3O
+           MOVE N-ADDR-LINE4 OF AUDIT-INPUT-FILE       TO ADDRLN4O
+           MOVE N-ADDR-LINE5 OF AUDIT-INPUT-FILE       TO ADDRLN5O
+           MOVE N-ADDR-LINE6 OF AUDIT-INPUT-FILE       TO ADDRLN6O
+           MOVE N-ADDR-LINE7 OF AUDIT-INPUT-FILE       TO ADDRLN7O
+           MOVE 'ENTER A CORRECTED CLASSIFICATION AND PRESS ENTER,'
+                                                       TO MSGO
+           EXEC CICS SEND MAP (WS-MAP-NAME)
+                     MAPSET (WS-MAPSET-NAME)
+           END-EXEC.
+
+      *    TARGET OF EXEC CICS HANDLE CONDITION NOTFND -- CICS
+      *    TRANSFERS CONTROL HERE WITH AN IMPLICIT GO TO, NOT A
+      *    PERFORM, SO THIS PARAGRAPH MUST END THE TASK ITSELF RATHER
+      *    THAN FALL THROUGH INTO WHATEVER PARAGRAPH FOLLOWS IT.
+       2900-SUBJECT-NOT-FOUND.
+           MOVE ZERO  TO CA-SUBJ-ID-NB
+           MOVE LOW-VALUES TO ADDRM1O
+           MOVE 'SUBJECT NOT FOUND' TO MSGO
+           EXEC CICS SEND MAP (WS-MAP-NAME)
+                     MAPSET (WS-MAPSET-NAME)
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID (WS-TRANSID)
+               COMMAREA (WS-COMMAREA)
+           END-EXEC.
+
+      *    VALIDATES THE ENTERED CLASSIFICATION BEFORE TOUCHING THE
+      *    FILE. AN INVALID ENTRY RE-PROMPTS ON THE SAME TURN --
+      *    CA-SUBJ-ID-NB IS LEFT NON-ZERO SO THE NEXT ENTER STILL
+      *    ROUTES BACK HERE RATHER THAN TO 2000-LOOKUP-SUBJECT.
+       3000-APPLY-CORRECTION.
+           EXEC CICS RECEIVE MAP (WS-MAP-NAME)
+                     MAPSET (WS-MAPSET-NAME)
+                     INTO (ADDRM1I)
+           END-EXEC
+           IF ADDRQTYI = 'H' OR ADDRQTYI = 'L' OR ADDRQTYI = 'T'
+               PERFORM 3100-REWRITE-ALL-DINS
+           ELSE
+               MOVE LOW-VALUES TO ADDRM1O
+               MOVE 'INVALID CLASSIFICATION - ENTER H, L OR T' TO MSGO
+               EXEC CICS SEND MAP (WS-MAP-NAME)
+                         MAPSET (WS-MAPSET-NAME)
+               END-EXEC
+           END-IF.
+
+      *    A SUBJECT CAN HAVE MORE THAN ONE AUDIT-INPUT-FILE RECORD --
+      *    ONE PER DIN -- WHICH IS WHY AK-SUBJECT-KEY IS DEFINED WITH
+      *    DUPLICATES (SEE AUDLDKS1). A CLASSIFICATION CORRECTION IS A
+      *    SUBJECT-LEVEL CHANGE, SO EVERY DIN-KEYED RECORD FOR THIS
+      *    SUBJECT IS BROWSED AND REWRITTEN IN TURN RATHER THAN JUST
+      *    THE ONE RECORD A PLAIN READ AGAINST THE ALTERNATE KEY WOULD
+      *    HAPPEN TO RETURN. WS-DINS-REWRITTEN TRACKS WHETHER ANY
+      *    RECORD WAS ACTUALLY REWRITTEN -- STARTBR GTEQ STILL RETURNS
+      *    NORMAL WHEN THE SUBJECT'S RECORDS ARE GONE AND IT LANDS ON
+      *    THE NEXT-HIGHER KEY, SO "NORMAL" ALONE DOES NOT MEAN A
+      *    MATCH WAS FOUND.
+       3100-REWRITE-ALL-DINS.
+           MOVE CA-SUBJ-ID-NB  TO WS-SK-SUBJ-ID-NB
+           MOVE CA-SUBJ-SEQ-NB TO WS-SK-SUBJ-SEQ-NB
+           MOVE ZERO TO WS-DINS-REWRITTEN
+           SET WS-MORE-DINS TO TRUE
+           EXEC CICS STARTBR FILE (WS-FILE-NAME)
+                     RIDFLD (WS-SUBJECT-KEY)
+                     KEYLENGTH (4)
+                     GTEQ
+                     RESP (WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2900-SUBJECT-NOT-FOUND
+           ELSE
+               PERFORM UNTIL NOT WS-MORE-DINS
+                   PERFORM 3150-REWRITE-NEXT-DIN
+               END-PERFORM
+               EXEC CICS ENDBR FILE (WS-FILE-NAME) END-EXEC
+               MOVE ZERO  TO CA-SUBJ-ID-NB
+               MOVE LOW-VALUES TO ADDRM1O
+               IF WS-DINS-REWRITTEN > ZERO
+                   MOVE 'CORRECTION APPLIED' TO MSGO
+               ELSE
+                   MOVE 'SUBJECT NOT FOUND' TO MSGO
+               END-IF
+               EXEC CICS SEND MAP (WS-MAP-NAME)
+                         MAPSET (WS-MAPSET-NAME)
+               END-EXEC
+           END-IF.
+
+      *    THE ALTERNATE-PATH BROWSE IS READ-ONLY. EACH DIN-KEYED
+      *    RECORD FOUND FOR THIS SUBJECT IS REWRITTEN BY A SEPARATE
+      *    READ UPDATE/REWRITE AGAINST THE PRIMARY KEY (AK-AUDIT-KEY),
+      *    WHICH THE BROWSE JUST SUPPLIED VIA AUDIT-KSDS-RECORD.
+       3150-REWRITE-NEXT-DIN.
+           EXEC CICS READNEXT FILE (WS-FILE-NAME)
+                     INTO (AUDIT-KSDS-RECORD)
+                     RIDFLD (WS-SUBJECT-KEY)
+                     KEYLENGTH (4)
+                     RESP (WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              OR AK-SUBJ-ID-NB NOT = WS-SK-SUBJ-ID-NB
+              OR AK-SUBJ-SEQ-NB NOT = WS-SK-SUBJ-SEQ-NB
+               SET WS-NO-MORE-DINS TO TRUE
+           ELSE
+               PERFORM 3200-REWRITE-ONE-DIN
+           END-IF.
+
+       3200-REWRITE-ONE-DIN.
+           EXEC CICS READ FILE (WS-FILE-NAME)
+                     INTO (AUDIT-KSDS-RECORD)
+                     RIDFLD (AK-AUDIT-KEY)
+                     KEYLENGTH (12)
+                     UPDATE
+           END-EXEC
+           PERFORM 2450-UNPACK-KSDS-RECORD
+           MOVE ADDRQTYI TO N-ADDR-QTY OF AUDIT-INPUT-FILE
+           PERFORM 3250-PACK-KSDS-RECORD
+           EXEC CICS REWRITE FILE (WS-FILE-NAME)
+                     FROM (AUDIT-KSDS-RECORD)
+           END-EXEC
+           ADD 1 TO WS-DINS-REWRITTEN
+           MOVE CA-SUBJ-ID-NB       TO AC-SRC-SUBJ-ID-NB
+           MOVE CA-SUBJ-SEQ-NB      TO AC-SRC-SUBJ-SEQ-NB
+           MOVE CA-OLD-ADDR-QTY     TO AC-OLD-ADDR-QTY
+           MOVE ADDRQTYI            TO AC-NEW-ADDR-QTY
+           EXEC CICS ASKTIME
+                     ABSTIME (WS-ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+                     ABSTIME (WS-ABS-TIME)
+                     YYYYMMDD (WS-CORR-DT)
+                     TIME (WS-CORR-TM)
+           END-EXEC
+           MOVE WS-CORR-DT          TO AC-CORR-DT
+           MOVE WS-CORR-TM          TO AC-CORR-TM
+           MOVE EIBTRMID            TO AC-CORR-TERMID
+           EXEC CICS WRITE FILE (WS-CORR-FILE-NAME)
+                     FROM (ADDR-CORRECTION-RECORD)
+                     RIDFLD (CA-SUBJ-ID-NB)
+           END-EXEC.
+
+      *    REVERSE OF 2450-UNPACK-KSDS-RECORD -- REBUILDS THE RAW
+      *    AUDIT-KSDS-RECORD BUFFER FROM AUDIT-INPUT-FILE ARRAY BY
+      *    ARRAY, CAPPED AT BOTH THE LIVE COUNT AND THE TABLE'S OCCURS
+      *    CEILING, INSTEAD OF A WHOLE-GROUP MOVE SIZED OFF THE
+      *    CURRENT ODO COUNTERS (SAME TECHNIQUE AS
+      *    DINBLD01/CASSIFC1/AUDLDKS1's RECORD-BUILDING PARAGRAPHS).
+       3250-PACK-KSDS-RECORD.
+           MOVE SPACES TO AUDIT-KSDS-RECORD
+           MOVE N-FIX-LEN-FIELDS OF AUDIT-INPUT-FILE
+               TO AUDIT-KSDS-RECORD (1:1527)
+           PERFORM VARYING WS-PIN-IDX FROM 1 BY 1
+                   UNTIL WS-PIN-IDX > N-PIN-COUNT OF AUDIT-INPUT-FILE
+                      OR WS-PIN-IDX > 500
+               COMPUTE WS-KSDS-OFFSET = 1528 + ((WS-PIN-IDX - 1) * 4)
+               MOVE N-PIN-ARRAY OF AUDIT-INPUT-FILE (WS-PIN-IDX)
+                   TO AUDIT-KSDS-RECORD (WS-KSDS-OFFSET : 4)
+           END-PERFORM
+           PERFORM VARYING WS-LIN-IDX FROM 1 BY 1
+                   UNTIL WS-LIN-IDX > N-NON-STD-LIN-COUNT
+                                       OF AUDIT-INPUT-FILE
+                      OR WS-LIN-IDX > 200
+               COMPUTE WS-KSDS-OFFSET = 3528 + ((WS-LIN-IDX - 1) * 4)
+               MOVE N-LIN-ARRAY OF AUDIT-INPUT-FILE (WS-LIN-IDX)
+                   TO AUDIT-KSDS-RECORD (WS-KSDS-OFFSET : 4)
+           END-PERFORM
+           PERFORM VARYING WS-DIN-IDX FROM 1 BY 1
+                   UNTIL WS-DIN-IDX > N-DIN-COUNT OF AUDIT-INPUT-FILE
+                      OR WS-DIN-IDX > 2200
+               COMPUTE WS-KSDS-OFFSET = 4328 + ((WS-DIN-IDX - 1) * 12)
+               MOVE N-DIN-REAPPLY OF AUDIT-INPUT-FILE (WS-DIN-IDX)
+                   TO AUDIT-KSDS-RECORD (WS-KSDS-OFFSET : 12)
+           END-PERFORM.
+
+       8000-END-SESSION.
+           EXEC CICS SEND TEXT
+                     FROM ('ADDRESS MAINTENANCE SESSION ENDED')
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
