@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CASSIFC1.
+       AUTHOR.        ADDRESS-REVIEW-SYSTEMS.
+      *REMARKS.       USPS CASS-CERTIFICATION STANDARDIZATION BATCH
+      *                DRIVER.
+      *                REQUEST 006 - READS AUDIT-IN-FILE, CALLS THE
+      *                CASSINTF INTERFACE MODULE ONCE PER SUBJECT TO
+      *                STANDARDIZE N-SRC-ADDR AGAINST THE USPS
+      *                CASS-CERTIFIED SERVICE, AND WRITES THE RECORD
+      *                FORWARD WITH N-SRC-ADDR-FRMT-CD AND
+      *                N-FORMATTED-ADDR NOW POPULATED. DOWNSTREAM
+      *                PROCESSING (AIN LOOKUP, DIN-REAPPLY BUILD, ETC)
+      *                RUNS AGAINST THIS STANDARDIZED EXTRACT RATHER
+      *                THAN THE RAW ONE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-IN-FILE
+               ASSIGN TO AUDITIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-STD-FILE
+               ASSIGN TO AUDITSTD
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-IN-FILE
+           RECORDING MODE IS V.
+           COPY "audit.cpy".
+
+      *    STANDARDIZED EXTRACT CARRIES THE SAME RECORD IMAGE AS
+      *    AUDIT-IN-FILE. A RAW BUFFER IS USED HERE RATHER THAN A
+      *    SECOND COPY OF AUDIT.CPY SO THE OCCURS DEPENDING ON
+      *    FIELDS STAY UNAMBIGUOUS (SAME TECHNIQUE AS THE SUSPENSE
+      *    FILE IN DINBLD01).
+       FD  AUDIT-STD-FILE
+           RECORDING MODE IS V.
+       01  AUDIT-STD-RECORD                   PIC X(32000).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                      PIC X(01) VALUE 'N'.
+           88  WS-EOF                     VALUE 'Y'.
+
+       01  WS-RECORDS-READ                PIC 9(07) VALUE ZERO.
+       01  WS-RECORDS-STANDARDIZED        PIC 9(07) VALUE ZERO.
+       01  WS-RECORDS-SKIPPED             PIC 9(07) VALUE ZERO.
+
+      *    INDEXES/OFFSET USED TO COPY AUDIT-INPUT-FILE INTO THE RAW
+      *    AUDIT-STD-RECORD BUFFER ARRAY BY ARRAY, EACH EXPLICITLY
+      *    CAPPED AT ITS OCCURS CEILING (SEE 2150-BUILD-STD-RECORD).
+       01  WS-PIN-IDX                     PIC S9(04) COMP VALUE ZERO.
+       01  WS-LIN-IDX                     PIC S9(04) COMP VALUE ZERO.
+       01  WS-DIN-IDX                     PIC S9(04) COMP VALUE ZERO.
+       01  WS-STD-OFFSET                  PIC S9(05) COMP VALUE ZERO.
+
+      *    LINKAGE IMAGE PASSED TO CASSINTF. KEPT SEPARATE FROM THE
+      *    AUDIT-INPUT-FILE GROUP FIELDS SINCE N-SRC-NAME/N-SRC-ADDR
+      *    ARE FIXED-LENGTH WORKING FIELDS, NOT THE VARYING-LENGTH
+      *    N-FORMATTED-ADDR GROUP CASSINTF RETURNS INTO.
+       01  WS-CASS-RETURN-CODE            PIC X(02).
+           88  WS-CASS-OK                 VALUE '00'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AUDIT-IN-FILE
+           OPEN OUTPUT AUDIT-STD-FILE
+           PERFORM 1900-READ-AUDIT-INPUT.
+
+       1900-READ-AUDIT-INPUT.
+           READ AUDIT-IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       2000-PROCESS-FILE.
+           PERFORM 2100-STANDARDIZE-ADDRESS
+           PERFORM 2150-BUILD-STD-RECORD
+           WRITE AUDIT-STD-RECORD
+           PERFORM 1900-READ-AUDIT-INPUT.
+
+      *    CALLS THE CASS INTERFACE MODULE FOR THIS SUBJECT. A
+      *    NOT-STANDARDIZABLE RETURN (E.G. BLANK N-SRC-ADDR) LEAVES
+      *    THE RECORD'S FORMAT CODE/FORMATTED-ADDR UNCHANGED SO A
+      *    DOWNSTREAM ERROR CODE CAN STILL BE ASSIGNED ON N-SRC-ADDR
+      *    CONTENT, NOT ON A STANDARDIZATION FAILURE.
+       2100-STANDARDIZE-ADDRESS.
+           CALL 'CASSINTF' USING N-SRC-NAME OF AUDIT-INPUT-FILE
+                                  N-SRC-ADDR OF AUDIT-INPUT-FILE
+                                  N-SRC-ADDR-FRMT-CD OF AUDIT-INPUT-FILE
+                                  N-FORMATTED-ADDR OF AUDIT-INPUT-FILE
+                                  WS-CASS-RETURN-CODE
+           IF WS-CASS-OK
+               ADD 1 TO WS-RECORDS-STANDARDIZED
+           ELSE
+               ADD 1 TO WS-RECORDS-SKIPPED
+           END-IF.
+
+      *    A WHOLE-RECORD MOVE OF AUDIT-INPUT-FILE SIZES ITSELF FROM
+      *    THE CURRENT N-PIN-COUNT/N-NON-STD-LIN-COUNT/N-DIN-COUNT
+      *    VALUES, WHICH ARE NOT VALIDATED AGAINST THEIR TABLES'
+      *    OCCURS CEILINGS UNTIL DINBLD01 DOWNSTREAM -- A RECORD WITH
+      *    AN OVERSIZED COUNT WOULD READ PAST THE TABLE'S ALLOCATED
+      *    STORAGE. EACH ARRAY IS COPIED ENTRY BY ENTRY INSTEAD,
+      *    EXPLICITLY CAPPED AT ITS OWN OCCURS CEILING.
+       2150-BUILD-STD-RECORD.
+           MOVE SPACES           TO AUDIT-STD-RECORD
+           MOVE N-FIX-LEN-FIELDS TO AUDIT-STD-RECORD (1:1527)
+           PERFORM VARYING WS-PIN-IDX FROM 1 BY 1
+                   UNTIL WS-PIN-IDX > N-PIN-COUNT
+                      OR WS-PIN-IDX > 500
+               COMPUTE WS-STD-OFFSET = 1528 + ((WS-PIN-IDX - 1) * 4)
+               MOVE N-PIN-ARRAY (WS-PIN-IDX)
+                   TO AUDIT-STD-RECORD (WS-STD-OFFSET : 4)
+           END-PERFORM
+           PERFORM VARYING WS-LIN-IDX FROM 1 BY 1
+                   UNTIL WS-LIN-IDX > N-NON-STD-LIN-COUNT
+                      OR WS-LIN-IDX > 200
+               COMPUTE WS-STD-OFFSET = 3528 + ((WS-LIN-IDX - 1) * 4)
+               MOVE N-LIN-ARRAY (WS-LIN-IDX)
+                   TO AUDIT-STD-RECORD (WS-STD-OFFSET : 4)
+           END-PERFORM
+           PERFORM VARYING WS-DIN-IDX FROM 1 BY 1
+                   UNTIL WS-DIN-IDX > N-DIN-COUNT
+                      OR WS-DIN-IDX > 2200
+               COMPUTE WS-STD-OFFSET = 4328 + ((WS-DIN-IDX - 1) * 12)
+               MOVE N-DIN-REAPPLY (WS-DIN-IDX)
+                   TO AUDIT-STD-RECORD (WS-STD-OFFSET : 12)
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-IN-FILE
+                 AUDIT-STD-FILE
+           DISPLAY 'CASSIFC1 RECORDS READ:          ' WS-RECORDS-READ
+           DISPLAY 'CASSIFC1 RECORDS STANDARDIZED:   '
+               WS-RECORDS-STANDARDIZED
+           DISPLAY 'CASSIFC1 RECORDS SKIPPED:        '
+               WS-RECORDS-SKIPPED.
