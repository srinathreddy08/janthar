@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DINBLD01.
+       AUTHOR.        ADDRESS-REVIEW-SYSTEMS.
+      *REMARKS.       DIN-REAPPLY TABLE BUILD.
+      *                REQUEST 001 - BEFORE WALKING N-DIN-REAPPLY,
+      *                VALIDATES N-DIN-COUNT AGAINST THE TABLE'S 2200
+      *                ENTRY CEILING. SUBJECTS THAT WOULD OVERFLOW ARE
+      *                ROUTED TO SUSPENSE-FILE WITH N-ERR-CD-0007
+      *                INSTEAD OF BEING BUILT, SO THE JOB DOES NOT
+      *                ABEND OR SILENTLY TRUNCATE.
+      *                REQUEST 002 - WRITES A CHECKPOINT RECORD EVERY
+      *                WS-CKPT-INTERVAL INPUT RECORDS, KEYED ON
+      *                N-SRC-SUBJ-ID-NB/N-SEQUENCE-NB, AND ON STARTUP
+      *                READS THE CHECKPOINT FILE FOR ITS LAST ENTRY SO
+      *                A RESTART AFTER AN ABEND CAN SKIP PAST SUBJECTS
+      *                ALREADY BUILT RATHER THAN REPROCESSING THE
+      *                WHOLE INPUT FILE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-IN-FILE        ASSIGN TO AUDITIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUSPENSE-FILE        ASSIGN TO DINSUSP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DIN-MASTER-FILE      ASSIGN TO DINMSTR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE      ASSIGN TO DINCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-IN-FILE
+           RECORDING MODE IS V.
+       COPY "audit.cpy".
+
+      *    SUSPENSE-RECORD IS A RAW IMAGE OF THE REJECTED
+      *    AUDIT-INPUT-FILE RECORD (MAX LENGTH WITH ALL THREE ARRAYS
+      *    AT THEIR OCCURS CEILING). KEPT AS AN ELEMENTARY ITEM HERE,
+      *    NOT A SECOND COPY OF THE AUDIT.CPY GROUP, SO ITS FIELD
+      *    NAMES NEVER COLLIDE WITH AUDIT-INPUT-FILE'S OWN.
+       FD  SUSPENSE-FILE
+           RECORD CONTAINS 32000 CHARACTERS.
+       01  SUSPENSE-RECORD             PIC X(32000).
+
+       FD  DIN-MASTER-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+       COPY "dinmst.cpy".
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY "ckpt.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+               88  WS-EOF                 VALUE 'Y'.
+           05  WS-CKPT-EOF-SW             PIC X(01) VALUE 'N'.
+               88  WS-CKPT-EOF            VALUE 'Y'.
+           05  WS-RESTART-SW              PIC X(01) VALUE 'N'.
+               88  WS-RESTART-RUN         VALUE 'Y'.
+           05  WS-SKIPPING-SW             PIC X(01) VALUE 'N'.
+               88  WS-STILL-SKIPPING      VALUE 'Y' FALSE 'N'.
+           05  WS-CKPT-FILE-STATUS        PIC X(02) VALUE '00'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ            PIC S9(09) COMP-3 VALUE ZERO.
+           05  WS-RECORDS-SKIPPED         PIC S9(09) COMP-3 VALUE ZERO.
+           05  WS-RECORDS-BUILT           PIC S9(09) COMP-3 VALUE ZERO.
+           05  WS-RECORDS-SUSPENDED       PIC S9(09) COMP-3 VALUE ZERO.
+           05  WS-SINCE-LAST-CKPT         PIC S9(09) COMP-3 VALUE ZERO.
+           05  WS-CKPT-INTERVAL           PIC S9(09) COMP-3 VALUE 1000.
+           05  WS-DIN-IDX                 PIC S9(04) COMP   VALUE ZERO.
+           05  WS-PIN-IDX                 PIC S9(04) COMP   VALUE ZERO.
+           05  WS-LIN-IDX                 PIC S9(04) COMP   VALUE ZERO.
+           05  WS-SUSP-OFFSET             PIC S9(05) COMP   VALUE ZERO.
+
+       01  WS-RESTART-KEY.
+           05  WS-RESTART-SEQUENCE-NB     PIC 9(06)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-DETERMINE-RESTART-POINT
+           OPEN INPUT  AUDIT-IN-FILE
+           IF WS-RESTART-RUN
+               OPEN EXTEND SUSPENSE-FILE
+               OPEN EXTEND DIN-MASTER-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+               SET WS-STILL-SKIPPING TO TRUE
+           ELSE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT DIN-MASTER-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           PERFORM 1900-READ-AUDIT-INPUT.
+
+      *    LOCATES THE LAST CHECKPOINT WRITTEN BY A PRIOR RUN OF THIS
+      *    JOB, IF ANY, SO 2000-PROCESS-FILE CAN SKIP PAST RECORDS
+      *    ALREADY BUILT BEFORE AN ABEND.
+       1100-DETERMINE-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               PERFORM 1150-READ-LAST-CHECKPOINT UNTIL WS-CKPT-EOF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               SET WS-CKPT-EOF TO TRUE
+           END-IF.
+
+       1150-READ-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CKPT-EOF TO TRUE
+               NOT AT END
+                   MOVE CKPT-SEQUENCE-NB TO WS-RESTART-SEQUENCE-NB
+                   SET WS-RESTART-RUN TO TRUE
+           END-READ.
+
+       1900-READ-AUDIT-INPUT.
+           READ AUDIT-IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORDS-READ
+           IF WS-STILL-SKIPPING
+               PERFORM 2100-CHECK-PAST-RESTART-POINT
+           END-IF
+           IF NOT WS-STILL-SKIPPING
+               PERFORM 3000-BUILD-OR-SUSPEND
+               PERFORM 4000-CHECKPOINT-IF-DUE
+           END-IF
+           PERFORM 1900-READ-AUDIT-INPUT.
+
+      *    A RESTARTED RUN RE-READS FROM THE TOP OF THE INPUT FILE BUT
+      *    SKIPS EVERY RECORD UP TO AND INCLUDING THE ONE THE LAST
+      *    CHECKPOINT COVERED.
+       2100-CHECK-PAST-RESTART-POINT.
+           IF N-SEQUENCE-NB > WS-RESTART-SEQUENCE-NB
+               SET WS-STILL-SKIPPING TO FALSE
+           ELSE
+               ADD 1 TO WS-RECORDS-SKIPPED
+           END-IF.
+
+       3000-BUILD-OR-SUSPEND.
+           IF N-DIN-COUNT > 2200
+               PERFORM 3100-ROUTE-TO-SUSPENSE
+           ELSE
+               PERFORM 3200-BUILD-DIN-REAPPLY-TABLE
+           END-IF.
+
+       3100-ROUTE-TO-SUSPENSE.
+           MOVE '0007'              TO N-ERROR-CODE
+           SET N-ERROR              TO TRUE
+           PERFORM 3150-BUILD-SUSPENSE-RECORD
+           WRITE SUSPENSE-RECORD
+           ADD 1 TO WS-RECORDS-SUSPENDED.
+
+      *    N-DIN-COUNT HAS ALREADY EXCEEDED N-DIN-REAPPLY'S 2200-ENTRY
+      *    ALLOCATION BY THE TIME THIS PARAGRAPH RUNS (THAT IS WHY THE
+      *    SUBJECT IS BEING SUSPENDED), SO A BLIND WHOLE-RECORD MOVE OF
+      *    AUDIT-INPUT-FILE WOULD SIZE ITSELF FROM THE OVERSIZED
+      *    N-DIN-COUNT AND READ PAST THE TABLE'S ALLOCATED STORAGE. THE
+      *    FIXED FIELDS AND THE PIN/NON-STANDARD-LINE ARRAYS ARE MOVED
+      *    AS GROUPS (THEIR OWN COUNTS STAY WITHIN BOUNDS); THE
+      *    DIN-REAPPLY ARRAY IS COPIED ENTRY BY ENTRY, EXPLICITLY
+      *    CAPPED AT ITS 2200-ENTRY CEILING.
+       3150-BUILD-SUSPENSE-RECORD.
+           MOVE SPACES           TO SUSPENSE-RECORD
+           MOVE N-FIX-LEN-FIELDS TO SUSPENSE-RECORD (1:1527)
+           PERFORM VARYING WS-PIN-IDX FROM 1 BY 1
+                   UNTIL WS-PIN-IDX > N-PIN-COUNT
+                      OR WS-PIN-IDX > 500
+               COMPUTE WS-SUSP-OFFSET = 1528 + ((WS-PIN-IDX - 1) * 4)
+               MOVE N-PIN-ARRAY (WS-PIN-IDX)
+                   TO SUSPENSE-RECORD (WS-SUSP-OFFSET : 4)
+           END-PERFORM
+           PERFORM VARYING WS-LIN-IDX FROM 1 BY 1
+                   UNTIL WS-LIN-IDX > N-NON-STD-LIN-COUNT
+                      OR WS-LIN-IDX > 200
+               COMPUTE WS-SUSP-OFFSET = 3528 + ((WS-LIN-IDX - 1) * 4)
+               MOVE N-LIN-ARRAY (WS-LIN-IDX)
+                   TO SUSPENSE-RECORD (WS-SUSP-OFFSET : 4)
+           END-PERFORM
+           PERFORM VARYING WS-DIN-IDX FROM 1 BY 1
+                   UNTIL WS-DIN-IDX > N-DIN-COUNT
+                      OR WS-DIN-IDX > 2200
+               COMPUTE WS-SUSP-OFFSET = 4328 + ((WS-DIN-IDX - 1) * 12)
+               MOVE N-DIN-REAPPLY (WS-DIN-IDX)
+                   TO SUSPENSE-RECORD (WS-SUSP-OFFSET : 12)
+           END-PERFORM.
+
+       3200-BUILD-DIN-REAPPLY-TABLE.
+           MOVE N-SRC-SUBJ-ID-NB    TO DM-SRC-SUBJ-ID-NB
+           MOVE N-SRC-SUBJ-SEQ-NB   TO DM-SRC-SUBJ-SEQ-NB
+           PERFORM VARYING WS-DIN-IDX FROM 1 BY 1
+                   UNTIL WS-DIN-IDX > N-DIN-COUNT
+               MOVE N-DIN (WS-DIN-IDX)             TO DM-DIN
+               MOVE N-SUBJ-ID-NB (WS-DIN-IDX)      TO DM-SUBJ-ID-NB
+               MOVE N-SUBJ-ID-SEQ-NB (WS-DIN-IDX)  TO DM-SUBJ-ID-SEQ-NB
+               WRITE DIN-REAPPLY-MASTER-RECORD
+           END-PERFORM
+           ADD 1 TO WS-RECORDS-BUILT.
+
+       4000-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CKPT
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 4100-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-LAST-CKPT
+           END-IF.
+
+       4100-WRITE-CHECKPOINT.
+           MOVE N-SRC-SUBJ-ID-NB    TO CKPT-SRC-SUBJ-ID-NB
+           MOVE N-SEQUENCE-NB       TO CKPT-SEQUENCE-NB
+           MOVE N-PROC-START-DT     TO CKPT-RUN-DT
+           MOVE N-PROC-START-TM     TO CKPT-RUN-TM
+           WRITE CHECKPOINT-RECORD.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-IN-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE DIN-MASTER-FILE
+           CLOSE CHECKPOINT-FILE.
