@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    RECORD LAYOUT FOR THE AUDIT-INPUT-FILE KSDS (REQUEST 009).
+      *    A RAW BUFFER IS USED HERE, NOT A SECOND COPY OF AUDIT.CPY,
+      *    SO THE OCCURS DEPENDING ON FIELDS IN AUDIT.CPY STAY
+      *    UNAMBIGUOUS IN PROGRAMS THAT ALSO HAVE AUDIT-INPUT-FILE IN
+      *    SCOPE (SAME TECHNIQUE AS THE SUSPENSE FILE IN DINBLD01 AND
+      *    THE STANDARDIZED EXTRACT IN CASSIFC1). THE PRIMARY AND
+      *    ALTERNATE KEY GROUPS LINE UP BYTE-FOR-BYTE WITH
+      *    N-AUDIT-KEY AND N-SRC-SUBJ-ID-NB/N-SRC-SUBJ-SEQ-NB IN
+      *    AUDIT-INPUT-FILE, SO A GROUP MOVE BETWEEN THE TWO CARRIES
+      *    THE KEY VALUES ACROSS WITHOUT ANY FIELD-BY-FIELD MAPPING.
+      *    TRAILING FILLER IS SIZED SO THE WHOLE RECORD MATCHES
+      *    AUDIT-INPUT-FILE'S TRUE MAXIMUM LENGTH (1527 FIXED BYTES
+      *    PLUS ALL THREE OCCURS DEPENDING ON TABLES AT THEIR CEILING
+      *    -- 2000 + 800 + 26400 -- FOR 30727 BYTES TOTAL) SO A CICS
+      *    READ INTO AUDIT-INPUT-FILE NEVER RAISES LENGERR.
+      *****************************************************************
+       01  AUDIT-KSDS-RECORD.
+           05  FILLER                      PIC X(20).
+           05  AK-AUDIT-KEY.
+               10  AK-SRC-DIN              PIC X(08).
+               10  AK-SUBJECT-KEY.
+                   15  AK-SUBJ-ID-NB       PIC X(02).
+                   15  AK-SUBJ-SEQ-NB      PIC X(02).
+           05  FILLER                      PIC X(30695).
