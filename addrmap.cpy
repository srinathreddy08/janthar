@@ -0,0 +1,48 @@
+      *****************************************************************
+      *    SYMBOLIC MAP FOR MAPSET ADDRMAP, MAP ADDRM1.
+      *    SCREEN: SUBJECT ADDRESS CLASSIFICATION INQUIRY/CORRECTION.
+      *    (HAND-MAINTAINED IN SOURCE FORM -- NOT BMS-GENERATED --
+      *    BECAUSE THE MAPSET ASSEMBLY STEP IS NOT PART OF THIS
+      *    SANDBOX'S BUILD. FIELD LAYOUT MATCHES DFHMDI ADDRM1.)
+      *****************************************************************
+       01  ADDRM1I.
+           05  FILLER                      PIC X(12).
+           05  SUBJIDL                     PIC S9(4) COMP.
+           05  SUBJIDF                     PIC X.
+           05  FILLER REDEFINES SUBJIDF.
+               10  SUBJIDA                 PIC X.
+           05  SUBJIDI                     PIC X(4).
+           05  SUBSEQL                     PIC S9(4) COMP.
+           05  SUBSEQF                     PIC X.
+           05  FILLER REDEFINES SUBSEQF.
+               10  SUBSEQA                 PIC X.
+           05  SUBSEQI                     PIC X(4).
+           05  ADDRQTYL                    PIC S9(4) COMP.
+           05  ADDRQTYF                    PIC X.
+           05  FILLER REDEFINES ADDRQTYF.
+               10  ADDRQTYA                PIC X.
+           05  ADDRQTYI                    PIC X(1).
+           05  MSGL                        PIC S9(4) COMP.
+           05  MSGF                        PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                    PIC X.
+           05  MSGI                        PIC X(79).
+
+       01  ADDRM1O REDEFINES ADDRM1I.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(3).
+           05  SUBJIDO                     PIC X(4).
+           05  FILLER                      PIC X(3).
+           05  SUBSEQO                     PIC X(4).
+           05  FILLER                      PIC X(3).
+           05  ADDRQTYO                    PIC X(1).
+           05  FILLER                      PIC X(3).
+           05  MSGO                        PIC X(79).
+           05  FRMTCDO                     PIC X(2).
+           05  ADDRLN1O                    PIC X(60).
+           05  ADDRLN2O                    PIC X(60).
+           05  ADDRLN3O                    PIC X(60).
+           05  ADDRLN4O                    PIC X(60).
+           05  ADDRLN5O                    PIC X(60).
+           05  ADDRLN6O                    PIC X(112).
+           05  ADDRLN7O                    PIC X(8).
