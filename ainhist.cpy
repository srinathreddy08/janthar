@@ -0,0 +1,6 @@
+       01  AIN-HISTORY-RECORD.
+           05  AH-SRC-SUBJ-ID-NB           PIC S9(04) COMP.
+           05  AH-AIN-FROM-NAS             PIC S9(09) COMP.
+           05  AH-SRC-AIN                  PIC S9(09) COMP.
+           05  AH-PROC-START-DT            PIC X(08).
+           05  AH-PROC-START-TM            PIC X(04).
