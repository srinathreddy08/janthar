@@ -0,0 +1,4 @@
+       01  PIN-MASTER-UPDATE-RECORD.
+           05  PU-SRC-SUBJ-ID-NB           PIC S9(04) COMP.
+           05  PU-SRC-SUBJ-SEQ-NB          PIC S9(04) COMP.
+           05  PU-PIN                      PIC S9(09) COMP.
