@@ -3,9 +3,15 @@
                10  N-PROC-START-DT             PIC  X(08).
                10  N-PROC-START-TM             PIC  X(04).
                10  N-NASEVG-DIN                PIC  S9(18) COMP.
-               10  N-SRC-DIN                   PIC  S9(18) COMP.
-               10  N-SRC-SUBJ-ID-NB            PIC  S9(04) COMP.
-               10  N-SRC-SUBJ-SEQ-NB           PIC  S9(04) COMP.
+      *        REQUEST 009 - COMPOSITE KEY FOR THE AUDIT-INPUT-FILE
+      *        KSDS. GROUPING THESE THREE ALREADY-ADJACENT FIELDS
+      *        DOES NOT MOVE OR RESIZE THEM, SO EVERY EXISTING
+      *        REFERENCE TO N-SRC-DIN, N-SRC-SUBJ-ID-NB OR
+      *        N-SRC-SUBJ-SEQ-NB BY NAME STILL RESOLVES UNCHANGED.
+               10  N-AUDIT-KEY.
+                   15  N-SRC-DIN               PIC  S9(18) COMP.
+                   15  N-SRC-SUBJ-ID-NB        PIC  S9(04) COMP.
+                   15  N-SRC-SUBJ-SEQ-NB       PIC  S9(04) COMP.
                10  N-SRC-REF                   PIC  S9(18) COMP.
                10  N-SRC-NAME                  PIC  X(440).
                10  N-SRC-AIN                   PIC  S9(09) COMP.
@@ -42,6 +48,7 @@
                    88  N-ERR-CD-0004           VALUE '0004'.
                    88  N-ERR-CD-0005           VALUE '0005'.
                    88  N-ERR-CD-0006           VALUE '0006'.
+                   88  N-ERR-CD-0007           VALUE '0007'.
                10  N-PROCESS-STG               PIC  X(01).
                    88  N-PRC-STG-EMPTY         VALUE ' '.
                    88  N-ERROR                 VALUE 'E'.
