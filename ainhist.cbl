@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AINHIST1.
+       AUTHOR.        ADDRESS-REVIEW-SYSTEMS.
+      *REMARKS.       AIN-CHANGE AUDIT TRAIL.
+      *                REQUEST 003 - N-AIN-CHANGE-FLAG ONLY TELLS US
+      *                AN AIN CHANGED DURING THE CURRENT RUN; ONCE THE
+      *                JOB ENDS THAT FACT IS GONE. EVERY AUDIT-INPUT-
+      *                FILE RECORD WHERE N-AIN-CHANGED FIRES IS
+      *                APPENDED HERE WITH THE OLD AND NEW AIN AND THE
+      *                RUN DATE/TIME SO COMPLIANCE CAN ANSWER "WHEN
+      *                DID THIS SUBJECT'S AIN CHANGE AND FROM WHAT"
+      *                WITHOUT KEEPING THE DAY'S RAW OUTPUT AROUND.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-IN-FILE        ASSIGN TO AUDITIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AIN-HISTORY-FILE     ASSIGN TO AINHIST
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-IN-FILE
+           RECORDING MODE IS V.
+       COPY "audit.cpy".
+
+       FD  AIN-HISTORY-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+       COPY "ainhist.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+               88  WS-EOF                 VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ            PIC S9(09) COMP-3 VALUE ZERO.
+           05  WS-CHANGES-LOGGED          PIC S9(09) COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AUDIT-IN-FILE
+           OPEN OUTPUT AIN-HISTORY-FILE
+           PERFORM 1900-READ-AUDIT-INPUT.
+
+       1900-READ-AUDIT-INPUT.
+           READ AUDIT-IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           ADD 1 TO WS-RECORDS-READ
+           IF N-AIN-CHANGED
+               PERFORM 3000-LOG-AIN-CHANGE
+           END-IF
+           PERFORM 1900-READ-AUDIT-INPUT.
+
+       3000-LOG-AIN-CHANGE.
+           MOVE N-SRC-SUBJ-ID-NB    TO AH-SRC-SUBJ-ID-NB
+           MOVE N-AIN-FROM-NAS      TO AH-AIN-FROM-NAS
+           MOVE N-SRC-AIN           TO AH-SRC-AIN
+           MOVE N-PROC-START-DT     TO AH-PROC-START-DT
+           MOVE N-PROC-START-TM     TO AH-PROC-START-TM
+           WRITE AIN-HISTORY-RECORD
+           ADD 1 TO WS-CHANGES-LOGGED.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-IN-FILE
+           CLOSE AIN-HISTORY-FILE.
