@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PINRECON.
+       AUTHOR.        ADDRESS-REVIEW-SYSTEMS.
+      *REMARKS.       PIN COUNT RECONCILIATION / BREAK REPORT.
+      *                REQUEST 004 - COMPARES N-PIN-COUNT ON EACH
+      *                AUDIT-INPUT-FILE RECORD AGAINST THE NUMBER OF
+      *                PINS THE SAME SUBJECT ACTUALLY HAS ON THE
+      *                DOWNSTREAM PIN-MASTER-UPDATE-FILE AND PRINTS A
+      *                BREAK LINE FOR EVERY SUBJECT WHERE THE COUNTS
+      *                DISAGREE, SO A SHORTFALL SURFACES THE DAY OF
+      *                THE RUN INSTEAD OF WEEKS LATER.
+      *                BOTH INPUTS ARE EXPECTED PRESORTED ASCENDING BY
+      *                N-SRC-SUBJ-ID-NB/N-SRC-SUBJ-SEQ-NB (STANDARD
+      *                JCL SORT STEPS AHEAD OF THIS PROGRAM) SO THE
+      *                TWO FILES CAN BE MATCHED KEY-TO-KEY IN ONE PASS
+      *                RATHER THAN BUILDING AN IN-STORAGE PIN TABLE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-IN-FILE        ASSIGN TO AUDITIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PIN-UPDATE-FILE      ASSIGN TO PINUPD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BREAK-REPORT         ASSIGN TO PINBRK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-IN-FILE
+           RECORDING MODE IS V.
+       COPY "audit.cpy".
+
+       FD  PIN-UPDATE-FILE.
+       COPY "pinupd.cpy".
+
+       FD  BREAK-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-AUDIT-EOF-SW            PIC X(01) VALUE 'N'.
+               88  WS-AUDIT-EOF           VALUE 'Y'.
+           05  WS-PIN-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-PIN-EOF             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ACTUAL-PIN-COUNT        PIC S9(07) COMP VALUE ZERO.
+           05  WS-DECLARED-PIN-COUNT      PIC S9(07) COMP VALUE ZERO.
+           05  WS-BREAKS-FOUND            PIC S9(07) COMP-3 VALUE ZERO.
+           05  WS-SUBJECTS-CHECKED        PIC S9(07) COMP-3 VALUE ZERO.
+
+       01  WS-AUDIT-KEY.
+           05  WS-AU-SUBJ-ID-NB           PIC S9(04) COMP.
+           05  WS-AU-SUBJ-SEQ-NB          PIC S9(04) COMP.
+
+       01  WS-HDG1.
+           05  FILLER                 PIC X(01) VALUE '1'.
+           05  FILLER                 PIC X(40) VALUE
+               'PIN RECONCILIATION BREAK REPORT'.
+
+       01  WS-HDG2.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(13) VALUE 'SUBJECT ID'.
+           05  FILLER                 PIC X(10) VALUE 'SEQ NB'.
+           05  FILLER                 PIC X(16) VALUE 'DECLARED COUNT'.
+           05  FILLER                 PIC X(14) VALUE 'ACTUAL COUNT'.
+
+       01  WS-BREAK-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-BR-SUBJ-ID           PIC ZZZ9.
+           05  FILLER                 PIC X(09) VALUE SPACES.
+           05  WS-BR-SUBJ-SEQ          PIC ZZZ9.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  WS-BR-DECLARED          PIC ZZZ9.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  WS-BR-ACTUAL            PIC ZZZ9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(20) VALUE
+               'SUBJECTS CHECKED:'.
+           05  WS-TL-CHECKED           PIC ZZZZZZ9.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(18) VALUE
+               'BREAKS FOUND:'.
+           05  WS-TL-BREAKS            PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-FILE UNTIL WS-AUDIT-EOF
+           PERFORM 8000-FINISH-UP
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AUDIT-IN-FILE
+           OPEN INPUT  PIN-UPDATE-FILE
+           OPEN OUTPUT BREAK-REPORT
+           WRITE REPORT-LINE FROM WS-HDG1
+           WRITE REPORT-LINE FROM WS-HDG2
+           PERFORM 1900-READ-AUDIT-INPUT
+           PERFORM 1950-READ-PIN-UPDATE.
+
+       1900-READ-AUDIT-INPUT.
+           READ AUDIT-IN-FILE
+               AT END
+                   SET WS-AUDIT-EOF TO TRUE
+           END-READ.
+
+       1950-READ-PIN-UPDATE.
+           READ PIN-UPDATE-FILE
+               AT END
+                   SET WS-PIN-EOF TO TRUE
+           END-READ.
+
+      *    REQUEST 009 GAVE A SUBJECT ONE AUDIT-INPUT-FILE RECORD PER
+      *    DIN RATHER THAN ONE RECORD OVERALL, BUT PIN-UPDATE-FILE IS
+      *    STILL KEYED AT THE SUBJECT LEVEL WITH NO DIN -- ALL OF A
+      *    SUBJECT'S DIN RECORDS ARE GROUPED HERE AND THEIR N-PIN-COUNT
+      *    VALUES SUMMED BEFORE THE ACTUAL-PIN MATCH RUNS ONCE PER
+      *    SUBJECT, NOT ONCE PER DIN.
+       2000-PROCESS-AUDIT-FILE.
+           MOVE N-SRC-SUBJ-ID-NB    TO WS-AU-SUBJ-ID-NB
+           MOVE N-SRC-SUBJ-SEQ-NB   TO WS-AU-SUBJ-SEQ-NB
+           MOVE ZERO TO WS-DECLARED-PIN-COUNT
+           PERFORM UNTIL WS-AUDIT-EOF
+               OR N-SRC-SUBJ-ID-NB NOT = WS-AU-SUBJ-ID-NB
+               OR N-SRC-SUBJ-SEQ-NB NOT = WS-AU-SUBJ-SEQ-NB
+               ADD N-PIN-COUNT TO WS-DECLARED-PIN-COUNT
+               PERFORM 1900-READ-AUDIT-INPUT
+           END-PERFORM
+           PERFORM 3000-COUNT-ACTUAL-PINS
+           ADD 1 TO WS-SUBJECTS-CHECKED
+           IF WS-ACTUAL-PIN-COUNT NOT = WS-DECLARED-PIN-COUNT
+               PERFORM 4000-PRINT-BREAK-LINE
+           END-IF.
+
+      *    TALLIES THE CONSECUTIVE PIN-UPDATE-FILE RECORDS THAT MATCH
+      *    THE CURRENT AUDIT SUBJECT KEY. BOTH FILES ARE SORTED BY THE
+      *    SAME KEY, SO A SUBJECT'S PINS ARE ALWAYS TOGETHER.
+       3000-COUNT-ACTUAL-PINS.
+           PERFORM 3050-DISCARD-ORPHAN-PINS
+           MOVE ZERO TO WS-ACTUAL-PIN-COUNT
+           PERFORM UNTIL WS-PIN-EOF
+               OR PU-SRC-SUBJ-ID-NB NOT = WS-AU-SUBJ-ID-NB
+               OR PU-SRC-SUBJ-SEQ-NB NOT = WS-AU-SUBJ-SEQ-NB
+               ADD 1 TO WS-ACTUAL-PIN-COUNT
+               PERFORM 1950-READ-PIN-UPDATE
+           END-PERFORM.
+
+      *    DISCARDS ANY PIN-UPDATE-FILE RECORD WHOSE KEY SORTS AHEAD
+      *    OF THE CURRENT AUDIT SUBJECT -- AN ORPHAN PIN WITH NO
+      *    MATCHING AUDIT RECORD. WITHOUT THIS, AN ORPHAN KEY WOULD
+      *    NEVER COMPARE EQUAL TO ANY SUBSEQUENT AUDIT SUBJECT AND
+      *    WOULD PERMANENTLY STALL THE MATCH FOR THE REST OF THE RUN.
+       3050-DISCARD-ORPHAN-PINS.
+           PERFORM UNTIL WS-PIN-EOF
+               OR NOT (PU-SRC-SUBJ-ID-NB < WS-AU-SUBJ-ID-NB
+                   OR (PU-SRC-SUBJ-ID-NB = WS-AU-SUBJ-ID-NB
+                   AND PU-SRC-SUBJ-SEQ-NB < WS-AU-SUBJ-SEQ-NB))
+               PERFORM 1950-READ-PIN-UPDATE
+           END-PERFORM.
+
+       4000-PRINT-BREAK-LINE.
+           MOVE SPACES              TO WS-BREAK-LINE
+           MOVE WS-AU-SUBJ-ID-NB    TO WS-BR-SUBJ-ID
+           MOVE WS-AU-SUBJ-SEQ-NB   TO WS-BR-SUBJ-SEQ
+           MOVE WS-DECLARED-PIN-COUNT TO WS-BR-DECLARED
+           MOVE WS-ACTUAL-PIN-COUNT TO WS-BR-ACTUAL
+           WRITE REPORT-LINE        FROM WS-BREAK-LINE
+           ADD 1 TO WS-BREAKS-FOUND.
+
+       8000-FINISH-UP.
+           MOVE SPACES              TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-SUBJECTS-CHECKED TO WS-TL-CHECKED
+           MOVE WS-BREAKS-FOUND     TO WS-TL-BREAKS
+           WRITE REPORT-LINE        FROM WS-TOTAL-LINE.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-IN-FILE
+           CLOSE PIN-UPDATE-FILE
+           CLOSE BREAK-REPORT.
