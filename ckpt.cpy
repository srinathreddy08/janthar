@@ -0,0 +1,5 @@
+       01  CHECKPOINT-RECORD.
+           05  CKPT-SRC-SUBJ-ID-NB         PIC S9(04) COMP.
+           05  CKPT-SEQUENCE-NB            PIC 9(06).
+           05  CKPT-RUN-DT                 PIC X(08).
+           05  CKPT-RUN-TM                 PIC X(04).
