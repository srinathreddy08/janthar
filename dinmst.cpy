@@ -0,0 +1,6 @@
+       01  DIN-REAPPLY-MASTER-RECORD.
+           05  DM-SRC-SUBJ-ID-NB           PIC S9(04) COMP.
+           05  DM-SRC-SUBJ-SEQ-NB          PIC S9(04) COMP.
+           05  DM-DIN                      PIC S9(18) COMP.
+           05  DM-SUBJ-ID-NB               PIC S9(04) COMP.
+           05  DM-SUBJ-ID-SEQ-NB           PIC S9(04) COMP.
