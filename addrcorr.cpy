@@ -0,0 +1,8 @@
+       01  ADDR-CORRECTION-RECORD.
+           05  AC-SRC-SUBJ-ID-NB           PIC S9(04) COMP.
+           05  AC-SRC-SUBJ-SEQ-NB          PIC S9(04) COMP.
+           05  AC-OLD-ADDR-QTY             PIC X(01).
+           05  AC-NEW-ADDR-QTY             PIC X(01).
+           05  AC-CORR-DT                  PIC X(08).
+           05  AC-CORR-TM                  PIC X(06).
+           05  AC-CORR-TERMID              PIC X(04).
