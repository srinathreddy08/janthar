@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ADEXCRPT.
+       AUTHOR.        ADDRESS-REVIEW-SYSTEMS.
+      *REMARKS.       DAILY ADDRESS-EXCEPTION WORKLIST.
+      *                REQUEST 000 - LISTS EVERY AUDIT-INPUT-FILE
+      *                RECORD CARRYING AN N-ERROR-CODE, GROUPED BY
+      *                N-DATA-PROVIDER, FOR THE ADDRESS-REVIEW DESK.
+      *                INPUT IS EXPECTED PRESORTED BY N-DATA-PROVIDER
+      *                (STANDARD JCL SORT STEP AHEAD OF THIS PROGRAM)
+      *                SO THE REPORT CAN CONTROL-BREAK ON PROVIDER
+      *                WITHOUT AN IN-STORAGE SORT OF ITS OWN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-IN-FILE       ASSIGN TO AUDITIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT   ASSIGN TO EXCPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-IN-FILE
+           RECORDING MODE IS V.
+       COPY "audit.cpy".
+
+       FD  EXCEPTION-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-EOF             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-PROVIDER-COUNT      PIC S9(07) COMP-3 VALUE ZERO.
+           05  WS-TOTAL-EXCEPTIONS    PIC S9(07) COMP-3 VALUE ZERO.
+           05  WS-PAGE-NB             PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-LINE-CT             PIC S9(03) COMP-3 VALUE 99.
+
+       01  WS-BREAK-FIELDS.
+           05  WS-PRIOR-PROVIDER      PIC X(05) VALUE SPACES.
+
+       01  WS-HDG1.
+           05  FILLER                 PIC X(01) VALUE '1'.
+           05  FILLER                 PIC X(30) VALUE
+               'DAILY ADDRESS EXCEPTION REPORT'.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  FILLER                 PIC X(05) VALUE 'PAGE '.
+           05  WS-HDG1-PAGE           PIC ZZZZ9.
+
+       01  WS-HDG2.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(18) VALUE
+               'DATA PROVIDER -- '.
+           05  WS-HDG2-PROVIDER       PIC X(05).
+
+       01  WS-HDG3.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(14) VALUE 'SUBJECT ID'.
+           05  FILLER                 PIC X(08) VALUE 'SEQ NB'.
+           05  FILLER                 PIC X(14) VALUE 'SRC REF'.
+           05  FILLER                 PIC X(10) VALUE 'ERROR CD'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-DT-SUBJ-ID          PIC ZZZ9.
+           05  FILLER                 PIC X(06) VALUE SPACES.
+           05  WS-DT-SUBJ-SEQ         PIC ZZZ9.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  WS-DT-SRC-REF          PIC Z(17)9.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  WS-DT-ERROR-CD         PIC X(04).
+
+       01  WS-PROVIDER-TOTAL-LINE.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(20) VALUE
+               'PROVIDER EXCEPTIONS:'.
+           05  WS-PT-COUNT            PIC ZZZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(24) VALUE
+               'TOTAL EXCEPTIONS LISTED:'.
+           05  WS-GT-COUNT            PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 8000-FINISH-UP
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AUDIT-IN-FILE
+           OPEN OUTPUT EXCEPTION-REPORT
+           PERFORM 1100-READ-AUDIT-INPUT.
+
+       1100-READ-AUDIT-INPUT.
+           READ AUDIT-IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           IF N-ERR-CD-0001 OR N-ERR-CD-0002 OR N-ERR-CD-0003 OR
+              N-ERR-CD-0004 OR N-ERR-CD-0005 OR N-ERR-CD-0006 OR
+              N-ERR-CD-0007
+               PERFORM 3000-HANDLE-EXCEPTION
+           END-IF
+           PERFORM 1100-READ-AUDIT-INPUT.
+
+       3000-HANDLE-EXCEPTION.
+           IF N-DATA-PROVIDER NOT = WS-PRIOR-PROVIDER
+               PERFORM 3100-PROVIDER-BREAK
+           END-IF
+           PERFORM 3200-PRINT-DETAIL-LINE
+           ADD 1 TO WS-PROVIDER-COUNT
+           ADD 1 TO WS-TOTAL-EXCEPTIONS.
+
+       3100-PROVIDER-BREAK.
+           IF WS-PRIOR-PROVIDER NOT = SPACES
+               PERFORM 3300-PRINT-PROVIDER-TOTAL
+           END-IF
+           MOVE N-DATA-PROVIDER    TO WS-PRIOR-PROVIDER
+           MOVE ZERO               TO WS-PROVIDER-COUNT
+           PERFORM 3400-PRINT-HEADINGS.
+
+       3200-PRINT-DETAIL-LINE.
+           IF WS-LINE-CT > 54
+               PERFORM 3400-PRINT-HEADINGS
+           END-IF
+           MOVE SPACES             TO WS-DETAIL-LINE
+           MOVE N-SRC-SUBJ-ID-NB   TO WS-DT-SUBJ-ID
+           MOVE N-SRC-SUBJ-SEQ-NB  TO WS-DT-SUBJ-SEQ
+           MOVE N-SRC-REF          TO WS-DT-SRC-REF
+           MOVE N-ERROR-CODE       TO WS-DT-ERROR-CD
+           WRITE REPORT-LINE       FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-CT.
+
+       3300-PRINT-PROVIDER-TOTAL.
+           MOVE SPACES             TO WS-PROVIDER-TOTAL-LINE
+           MOVE WS-PROVIDER-COUNT  TO WS-PT-COUNT
+           WRITE REPORT-LINE       FROM WS-PROVIDER-TOTAL-LINE
+           MOVE SPACES             TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 2 TO WS-LINE-CT.
+
+       3400-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NB
+           MOVE WS-PAGE-NB         TO WS-HDG1-PAGE
+           WRITE REPORT-LINE       FROM WS-HDG1
+           MOVE N-DATA-PROVIDER    TO WS-HDG2-PROVIDER
+           WRITE REPORT-LINE       FROM WS-HDG2
+           WRITE REPORT-LINE       FROM WS-HDG3
+           MOVE SPACES             TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 5 TO WS-LINE-CT.
+
+       8000-FINISH-UP.
+           IF WS-PRIOR-PROVIDER NOT = SPACES
+               PERFORM 3300-PRINT-PROVIDER-TOTAL
+           END-IF
+           MOVE SPACES             TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TOTAL-EXCEPTIONS TO WS-GT-COUNT
+           WRITE REPORT-LINE       FROM WS-GRAND-TOTAL-LINE.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-IN-FILE
+           CLOSE EXCEPTION-REPORT.
