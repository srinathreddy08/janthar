@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDLDKS1.
+       AUTHOR.        ADDRESS-REVIEW-SYSTEMS.
+      *REMARKS.       AUDIT-INPUT-FILE KSDS LOAD/UPDATE.
+      *                REQUEST 009 - LOADS THE AUDIT-INPUT-FILE KSDS
+      *                FROM THE SEQUENTIAL FEED, KEYED ON N-SRC-DIN
+      *                PLUS N-SRC-SUBJ-ID-NB PLUS N-SRC-SUBJ-SEQ-NB
+      *                (N-AUDIT-KEY), WITH AN ALTERNATE PATH ON
+      *                SUBJECT ID/SEQ ALONE SO THE ONLINE INQUIRY
+      *                SCREEN AND AD-HOC SINGLE-SUBJECT RERUNS CAN DO
+      *                A DIRECT READ INSTEAD OF A FULL-FILE SCAN.
+      *                THE SEQUENTIAL FEED REMAINS THE LOAD/UPDATE
+      *                SOURCE AND IS EXPECTED PRESORTED ASCENDING BY
+      *                N-AUDIT-KEY (STANDARD JCL SORT STEP AHEAD OF
+      *                THIS PROGRAM) SO THE KSDS CAN BE LOADED
+      *                SEQUENTIALLY RATHER THAN ONE RANDOM WRITE AT A
+      *                TIME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-IN-FILE
+               ASSIGN TO AUDITIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-KSDS-FILE
+               ASSIGN TO AUDITKS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AK-AUDIT-KEY
+               ALTERNATE RECORD KEY IS AK-SUBJECT-KEY
+                   WITH DUPLICATES
+               FILE STATUS IS WS-KSDS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-IN-FILE
+           RECORDING MODE IS V.
+       COPY "audit.cpy".
+
+       FD  AUDIT-KSDS-FILE.
+       COPY "auditks.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88  WS-EOF                 VALUE 'Y'.
+
+       01  WS-KSDS-FILE-STATUS        PIC X(02) VALUE '00'.
+           88  WS-KSDS-WRITE-OK       VALUE '00'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ        PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-LOADED      PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-REJECTED    PIC 9(07) VALUE ZERO.
+
+      *    INDEXES/OFFSET USED TO COPY AUDIT-INPUT-FILE INTO THE RAW
+      *    AUDIT-KSDS-RECORD BUFFER ARRAY BY ARRAY, EACH EXPLICITLY
+      *    CAPPED AT ITS OCCURS CEILING (SEE 2100-BUILD-KSDS-RECORD).
+       01  WS-PIN-IDX                 PIC S9(04) COMP VALUE ZERO.
+       01  WS-LIN-IDX                 PIC S9(04) COMP VALUE ZERO.
+       01  WS-DIN-IDX                 PIC S9(04) COMP VALUE ZERO.
+       01  WS-KSDS-OFFSET              PIC S9(05) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AUDIT-IN-FILE
+           OPEN OUTPUT AUDIT-KSDS-FILE
+           PERFORM 1900-READ-AUDIT-INPUT.
+
+       1900-READ-AUDIT-INPUT.
+           READ AUDIT-IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       2000-PROCESS-FILE.
+           PERFORM 2100-BUILD-KSDS-RECORD
+           WRITE AUDIT-KSDS-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY 'AUDLDKS1 REJECTED DUPLICATE/OUT-OF-SEQ KEY '
+                       'FOR SUBJECT ' N-SRC-SUBJ-ID-NB
+                       ' STATUS ' WS-KSDS-FILE-STATUS
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE
+           PERFORM 1900-READ-AUDIT-INPUT.
+
+      *    A WHOLE-RECORD MOVE OF AUDIT-INPUT-FILE SIZES ITSELF FROM
+      *    THE CURRENT N-PIN-COUNT/N-NON-STD-LIN-COUNT/N-DIN-COUNT
+      *    VALUES, WHICH ARE NOT VALIDATED AGAINST THEIR TABLES'
+      *    OCCURS CEILINGS UNTIL DINBLD01 DOWNSTREAM -- A RECORD WITH
+      *    AN OVERSIZED COUNT WOULD READ PAST THE TABLE'S ALLOCATED
+      *    STORAGE. EACH ARRAY IS COPIED ENTRY BY ENTRY INSTEAD,
+      *    EXPLICITLY CAPPED AT ITS OWN OCCURS CEILING. THE FIXED-
+      *    FIELDS MOVE ALSO CARRIES AK-AUDIT-KEY ACROSS, SINCE IT
+      *    LINES UP BYTE-FOR-BYTE WITH N-AUDIT-KEY WITHIN THAT RANGE.
+       2100-BUILD-KSDS-RECORD.
+           MOVE SPACES           TO AUDIT-KSDS-RECORD
+           MOVE N-FIX-LEN-FIELDS TO AUDIT-KSDS-RECORD (1:1527)
+           PERFORM VARYING WS-PIN-IDX FROM 1 BY 1
+                   UNTIL WS-PIN-IDX > N-PIN-COUNT
+                      OR WS-PIN-IDX > 500
+               COMPUTE WS-KSDS-OFFSET = 1528 + ((WS-PIN-IDX - 1) * 4)
+               MOVE N-PIN-ARRAY (WS-PIN-IDX)
+                   TO AUDIT-KSDS-RECORD (WS-KSDS-OFFSET : 4)
+           END-PERFORM
+           PERFORM VARYING WS-LIN-IDX FROM 1 BY 1
+                   UNTIL WS-LIN-IDX > N-NON-STD-LIN-COUNT
+                      OR WS-LIN-IDX > 200
+               COMPUTE WS-KSDS-OFFSET = 3528 + ((WS-LIN-IDX - 1) * 4)
+               MOVE N-LIN-ARRAY (WS-LIN-IDX)
+                   TO AUDIT-KSDS-RECORD (WS-KSDS-OFFSET : 4)
+           END-PERFORM
+           PERFORM VARYING WS-DIN-IDX FROM 1 BY 1
+                   UNTIL WS-DIN-IDX > N-DIN-COUNT
+                      OR WS-DIN-IDX > 2200
+               COMPUTE WS-KSDS-OFFSET = 4328 + ((WS-DIN-IDX - 1) * 12)
+               MOVE N-DIN-REAPPLY (WS-DIN-IDX)
+                   TO AUDIT-KSDS-RECORD (WS-KSDS-OFFSET : 12)
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-IN-FILE
+                 AUDIT-KSDS-FILE
+           DISPLAY 'AUDLDKS1 RECORDS READ:     ' WS-RECORDS-READ
+           DISPLAY 'AUDLDKS1 RECORDS LOADED:   ' WS-RECORDS-LOADED
+           DISPLAY 'AUDLDKS1 RECORDS REJECTED: ' WS-RECORDS-REJECTED.
