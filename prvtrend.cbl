@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRVTREND.
+       AUTHOR.        ADDRESS-REVIEW-SYSTEMS.
+      *REMARKS.       MONTHLY DATA-PROVIDER QUALITY TREND REPORT.
+      *                REQUEST 008 - FOR EACH N-DATA-PROVIDER,
+      *                SUMMARIZES THE MONTH'S N-PROCESS-STG OUTCOMES
+      *                (EMPTY/ERROR/PROCESSED/AIN-UPDATED) AND THE
+      *                BREAKDOWN OF N-ERROR-CODE VALUES AMONG THE
+      *                ERRORED SUBJECTS, SO PROVIDER QUALITY CAN BE
+      *                TRACKED MONTH OVER MONTH.
+      *                INPUT IS THE MONTH'S ACCUMULATED
+      *                AUDIT-INPUT-FILE EXTRACT, PRESORTED BY
+      *                N-DATA-PROVIDER (STANDARD JCL SORT STEP AHEAD
+      *                OF THIS PROGRAM), SAME CONTROL-BREAK STYLE AS
+      *                ADEXCRPT AND LINEXRPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-IN-FILE       ASSIGN TO AUDITIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TREND-REPORT        ASSIGN TO PRVTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-IN-FILE
+           RECORDING MODE IS V.
+       COPY "audit.cpy".
+
+       FD  TREND-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-EOF             VALUE 'Y'.
+
+       01  WS-PAGE-NB                 PIC S9(05) COMP-3 VALUE ZERO.
+
+       01  WS-BREAK-FIELDS.
+           05  WS-PRIOR-PROVIDER      PIC X(05) VALUE SPACES.
+
+      *    COUNTS ACCUMULATED FOR THE CURRENT PROVIDER AND RESET AT
+      *    EACH CONTROL BREAK. PROVIDER-LEVEL GRAND TOTALS ARE KEPT
+      *    THE SAME SHAPE SO 8000-FINISH-UP CAN PRINT A REPORT-WIDE
+      *    SUMMARY WITHOUT A SEPARATE SET OF FIELDS.
+       01  WS-PROVIDER-TOTALS.
+           05  WS-PV-SUBJECTS         PIC S9(07) COMP-3 VALUE ZERO.
+           05  WS-PV-EMPTY            PIC S9(07) COMP-3 VALUE ZERO.
+           05  WS-PV-ERROR            PIC S9(07) COMP-3 VALUE ZERO.
+           05  WS-PV-PROCESSED        PIC S9(07) COMP-3 VALUE ZERO.
+           05  WS-PV-AIN-UPDATED      PIC S9(07) COMP-3 VALUE ZERO.
+           05  WS-PV-ERR-CODE-CTS.
+               10  WS-PV-ERR-CT       PIC S9(07) COMP-3
+                                      OCCURS 7 TIMES.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-RT-SUBJECTS         PIC S9(08) COMP-3 VALUE ZERO.
+           05  WS-RT-EMPTY            PIC S9(08) COMP-3 VALUE ZERO.
+           05  WS-RT-ERROR            PIC S9(08) COMP-3 VALUE ZERO.
+           05  WS-RT-PROCESSED        PIC S9(08) COMP-3 VALUE ZERO.
+           05  WS-RT-AIN-UPDATED      PIC S9(08) COMP-3 VALUE ZERO.
+
+       01  WS-ERR-IDX                 PIC S9(04) COMP.
+       01  WS-ERR-IDX-DISP             PIC 9(01).
+
+       01  WS-HDG1.
+           05  FILLER                 PIC X(01) VALUE '1'.
+           05  FILLER                 PIC X(37) VALUE
+               'MONTHLY DATA PROVIDER QUALITY TREND'.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  FILLER                 PIC X(05) VALUE 'PAGE '.
+           05  WS-HDG1-PAGE           PIC ZZZZ9.
+
+       01  WS-HDG2.
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  FILLER                 PIC X(18) VALUE
+               'DATA PROVIDER -- '.
+           05  WS-HDG2-PROVIDER       PIC X(05).
+
+       01  WS-DETAIL-LABEL-LINE.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  WS-DL-LABEL            PIC X(24).
+           05  WS-DL-COUNT            PIC ZZZZZZ9.
+
+       01  WS-ERR-CODE-LINE.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  FILLER                 PIC X(14) VALUE 'ERROR CODE '.
+           05  WS-EC-CODE             PIC X(04).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  WS-EC-COUNT            PIC ZZZZZZ9.
+
+       01  WS-REPORT-TOTAL-HDG.
+           05  FILLER                 PIC X(01) VALUE '1'.
+           05  FILLER                 PIC X(34) VALUE
+               'REPORT-WIDE TOTALS - ALL PROVIDERS'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
+           PERFORM 8000-FINISH-UP
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AUDIT-IN-FILE
+           OPEN OUTPUT TREND-REPORT
+           PERFORM 1100-READ-AUDIT-INPUT.
+
+       1100-READ-AUDIT-INPUT.
+           READ AUDIT-IN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-FILE.
+           IF N-DATA-PROVIDER NOT = WS-PRIOR-PROVIDER
+               PERFORM 3000-PROVIDER-BREAK
+           END-IF
+           PERFORM 3100-TALLY-SUBJECT
+           PERFORM 1100-READ-AUDIT-INPUT.
+
+       3000-PROVIDER-BREAK.
+           IF WS-PRIOR-PROVIDER NOT = SPACES
+               PERFORM 3900-PRINT-PROVIDER-SUMMARY
+           END-IF
+           MOVE N-DATA-PROVIDER         TO WS-PRIOR-PROVIDER
+           MOVE ZERO                    TO WS-PROVIDER-TOTALS.
+
+       3100-TALLY-SUBJECT.
+           ADD 1 TO WS-PV-SUBJECTS
+           EVALUATE TRUE
+               WHEN N-PRC-STG-EMPTY
+                   ADD 1 TO WS-PV-EMPTY
+               WHEN N-ERROR
+                   ADD 1 TO WS-PV-ERROR
+                   PERFORM 3150-TALLY-ERROR-CODE
+               WHEN N-PROCESSED
+                   ADD 1 TO WS-PV-PROCESSED
+               WHEN N-AIN-UPDATED
+                   ADD 1 TO WS-PV-AIN-UPDATED
+           END-EVALUATE.
+
+       3150-TALLY-ERROR-CODE.
+           EVALUATE TRUE
+               WHEN N-ERR-CD-0001 ADD 1 TO WS-PV-ERR-CT (1)
+               WHEN N-ERR-CD-0002 ADD 1 TO WS-PV-ERR-CT (2)
+               WHEN N-ERR-CD-0003 ADD 1 TO WS-PV-ERR-CT (3)
+               WHEN N-ERR-CD-0004 ADD 1 TO WS-PV-ERR-CT (4)
+               WHEN N-ERR-CD-0005 ADD 1 TO WS-PV-ERR-CT (5)
+               WHEN N-ERR-CD-0006 ADD 1 TO WS-PV-ERR-CT (6)
+               WHEN N-ERR-CD-0007 ADD 1 TO WS-PV-ERR-CT (7)
+           END-EVALUATE.
+
+       3900-PRINT-PROVIDER-SUMMARY.
+           ADD 1 TO WS-PAGE-NB
+           MOVE WS-PAGE-NB              TO WS-HDG1-PAGE
+           WRITE REPORT-LINE            FROM WS-HDG1
+           MOVE WS-PRIOR-PROVIDER       TO WS-HDG2-PROVIDER
+           WRITE REPORT-LINE            FROM WS-HDG2
+           MOVE SPACES                  TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'SUBJECTS PROCESSED'    TO WS-DL-LABEL
+           MOVE WS-PV-SUBJECTS          TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE
+           MOVE 'NOT YET PROCESSED'     TO WS-DL-LABEL
+           MOVE WS-PV-EMPTY             TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE
+           MOVE 'IN ERROR'              TO WS-DL-LABEL
+           MOVE WS-PV-ERROR             TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE
+           MOVE 'CLEAN - PROCESSED'     TO WS-DL-LABEL
+           MOVE WS-PV-PROCESSED         TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE
+           MOVE 'AIN UPDATED'           TO WS-DL-LABEL
+           MOVE WS-PV-AIN-UPDATED       TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE
+           PERFORM 3950-PRINT-ERROR-BREAKDOWN
+           ADD WS-PV-SUBJECTS           TO WS-RT-SUBJECTS
+           ADD WS-PV-EMPTY              TO WS-RT-EMPTY
+           ADD WS-PV-ERROR              TO WS-RT-ERROR
+           ADD WS-PV-PROCESSED          TO WS-RT-PROCESSED
+           ADD WS-PV-AIN-UPDATED        TO WS-RT-AIN-UPDATED.
+
+       3950-PRINT-ERROR-BREAKDOWN.
+           PERFORM VARYING WS-ERR-IDX FROM 1 BY 1
+                   UNTIL WS-ERR-IDX > 7
+               IF WS-PV-ERR-CT (WS-ERR-IDX) > ZERO
+                   MOVE WS-ERR-IDX      TO WS-ERR-IDX-DISP
+                   MOVE SPACES          TO WS-EC-CODE
+                   STRING '000' DELIMITED BY SIZE
+                          WS-ERR-IDX-DISP DELIMITED BY SIZE
+                          INTO WS-EC-CODE
+                   MOVE WS-PV-ERR-CT (WS-ERR-IDX) TO WS-EC-COUNT
+                   WRITE REPORT-LINE    FROM WS-ERR-CODE-LINE
+               END-IF
+           END-PERFORM.
+
+       8000-FINISH-UP.
+           IF WS-PRIOR-PROVIDER NOT = SPACES
+               PERFORM 3900-PRINT-PROVIDER-SUMMARY
+           END-IF
+           WRITE REPORT-LINE            FROM WS-REPORT-TOTAL-HDG
+           MOVE SPACES                  TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'SUBJECTS PROCESSED'    TO WS-DL-LABEL
+           MOVE WS-RT-SUBJECTS          TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE
+           MOVE 'NOT YET PROCESSED'     TO WS-DL-LABEL
+           MOVE WS-RT-EMPTY             TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE
+           MOVE 'IN ERROR'              TO WS-DL-LABEL
+           MOVE WS-RT-ERROR             TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE
+           MOVE 'CLEAN - PROCESSED'     TO WS-DL-LABEL
+           MOVE WS-RT-PROCESSED         TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE
+           MOVE 'AIN UPDATED'           TO WS-DL-LABEL
+           MOVE WS-RT-AIN-UPDATED       TO WS-DL-COUNT
+           WRITE REPORT-LINE            FROM WS-DETAIL-LABEL-LINE.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-IN-FILE
+           CLOSE TREND-REPORT.
